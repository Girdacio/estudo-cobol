@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*    COPYBOOK.....: SOTRANX                                      *
+000300*    DESCRIPTION...: TRANSACTION INPUT RECORD FOR THE SUMMATION  *
+000400*                    JOB (SPOJ-SOMA).  THE FIRST RECORD OF THE   *
+000500*                    DATASET CARRIES THE RECORD COUNT (FORMERLY  *
+000600*                    "ACCEPT N"); EVERY RECORD AFTER IT CARRIES  *
+000700*                    ONE SIGNED AMOUNT (FORMERLY "ACCEPT LINHA"),*
+000800*                    WITH TWO IMPLIED DECIMAL (CENTS) POSITIONS. *
+000900*                    BOTH VIEWS ARE THE SAME LENGTH SO THEY      *
+001000*                    SHARE ONE RECORD AREA.                     *
+001100*    MODIFICATION HISTORY.........................................
+001200*    DATE       INIT  DESCRIPTION
+001300*    ---------- ----  -----------------------------------------
+001400*    2026-08-08 JM    ORIGINAL COPYBOOK.
+001500*    2026-08-08 JM    WIDENED SO-TRANX-AMOUNT TO CARRY CENTS
+001600*                     (PIC S9(5)V99).
+001650*    2026-08-08 JM    WIDENED SO-TRANX-COUNT TO PIC 9(5) SO A
+001660*                     LONG BATCH IS NOT CAPPED AT 99 RECORDS;
+001670*                     THE FORMER PIC 9(2)/99 CEILING MADE THE
+001680*                     CHECKPOINT/RESTART FEATURE UNUSABLE.
+001700******************************************************************
+001800    01  SO-TRANX-COUNT-RECORD.
+001900        05  SO-TRANX-COUNT          PIC 9(5).
+002000        05  FILLER                  PIC X(3).
+002100    01  SO-TRANX-AMOUNT-RECORD.
+002200        05  SO-TRANX-AMOUNT         PIC S9(5)V99
+002300                                    SIGN LEADING SEPARATE.
