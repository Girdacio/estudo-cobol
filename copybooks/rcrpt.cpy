@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    COPYBOOK.....: RCRPT                                        *
+000300*    DESCRIPTION...: RECONCILIATION REPORT LINE WRITTEN BY       *
+000400*                    SPOJ-RECONC.  ONE FREE-FORM TEXT LINE PER   *
+000500*                    RECORD, IN THE SAME STYLE AS A TRADITIONAL  *
+000600*                    PRINT FILE.                                 *
+000700*    MODIFICATION HISTORY.........................................
+000800*    DATE       INIT  DESCRIPTION
+000900*    ---------- ----  -----------------------------------------
+001000*    2026-08-08 JM    ORIGINAL COPYBOOK.
+001050*    2026-08-08 JM    WIDENED RC-RPT-LINE TO X(100) TO CARRY THE
+001060*                     SOMA DOLLAR RESULT ALONGSIDE THE RECORD
+001070*                     COUNTS ON THE COMPARE-TOTALS LINES.
+001100******************************************************************
+001200    01  RC-REPORT-RECORD.
+001300        05  RC-RPT-LINE             PIC X(100).
