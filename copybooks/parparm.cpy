@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    COPYBOOK.....: PARPARM                                      *
+000300*    DESCRIPTION...: ROUTING RULE PARAMETER RECORD READ ONCE AT  *
+000400*                    JOB START BY SPOJ-PAR.  LETS THE DIVISOR    *
+000500*                    AND WHICH TWO DIGIT POSITIONS OF LINHA ARE  *
+000600*                    SUMMED BE CHANGED WITHOUT A PROGRAM CHANGE. *
+000700*                    IF THE PARAMETER DATASET IS EMPTY OR        *
+000800*                    MISSING, SPOJ-PAR DEFAULTS TO THE ORIGINAL  *
+000900*                    RULE (DIVISOR 2, POSITIONS 2 AND 3).        *
+001000*    MODIFICATION HISTORY.........................................
+001100*    DATE       INIT  DESCRIPTION
+001200*    ---------- ----  -----------------------------------------
+001300*    2026-08-08 JM    ORIGINAL COPYBOOK.
+001400******************************************************************
+001500    01  PR-PARM-RECORD.
+001600        05  PR-PARM-DIVISOR         PIC 9(2).
+001700        05  PR-PARM-POS1            PIC 9(1).
+001800        05  PR-PARM-POS2            PIC 9(1).
