@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*    COPYBOOK.....: PAROUT                                       *
+000300*    DESCRIPTION...: STRUCTURED ROUTING OUTPUT WRITTEN BY        *
+000400*                    SPOJ-PAR IN PLACE OF THE X'04' TEST-CASE    *
+000500*                    SEPARATOR.  ONE 'D' DETAIL RECORD IS        *
+000600*                    WRITTEN FOR EVERY ROUTED LINE, FOLLOWED BY  *
+000700*                    ONE 'E' END-OF-CASE RECORD CARRYING THE     *
+000800*                    FINAL NOME1/NOME2 TALLY.  ALSO READ BY THE  *
+000900*                    RECONCILIATION PROGRAM (SPOJ-RECONC).       *
+001000*    MODIFICATION HISTORY.........................................
+001100*    DATE       INIT  DESCRIPTION
+001200*    ---------- ----  -----------------------------------------
+001300*    2026-08-08 JM    ORIGINAL COPYBOOK.
+001400******************************************************************
+001500    01  PR-OUT-RECORD.
+001600        05  PR-OUT-TYPE             PIC X(1).
+001700            88  PR-OUT-DETAIL               VALUE 'D'.
+001800            88  PR-OUT-END-CASE             VALUE 'E'.
+001900        05  PR-OUT-TESTE            PIC 9(4).
+002000        05  PR-OUT-NOME             PIC A(10).
+002100        05  PR-OUT-COUNT-NOME1      PIC 9(5).
+002200        05  PR-OUT-COUNT-NOME2      PIC 9(5).
