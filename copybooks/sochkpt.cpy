@@ -0,0 +1,28 @@
+000100******************************************************************
+000200*    COPYBOOK.....: SOCHKPT                                      *
+000300*    DESCRIPTION...: RESTART RECORD WRITTEN PERIODICALLY BY      *
+000400*                    SPOJ-SOMA SO A KILLED RUN CAN RESUME AT THE *
+000500*                    LAST CHECKPOINT INSTEAD OF FROM LINE ONE.   *
+000600*                    THE FILE ACCUMULATES ONE RECORD PER         *
+000700*                    CHECKPOINT TAKEN; THE LAST RECORD IN THE    *
+000800*                    FILE IS THE MOST RECENT CHECKPOINT.         *
+000900*    MODIFICATION HISTORY.........................................
+001000*    DATE       INIT  DESCRIPTION
+001100*    ---------- ----  -----------------------------------------
+001200*    2026-08-08 JM    ORIGINAL COPYBOOK.
+001250*    2026-08-08 JM    ADDED SO-CHKPT-TYPE.  THE LAST RECORD IN
+001260*                     THE FILE IS NOW EITHER A 'C' CHECKPOINT
+001270*                     (A RUN THAT IS STILL IN PROGRESS OR WAS
+001280*                     KILLED BEFORE IT FINISHED) OR AN 'E'
+001290*                     COMPLETION MARKER (A RUN THAT REACHED THE
+001300*                     END OF TRANSIN NORMALLY), SO THE NEXT RUN
+001310*                     CAN TELL A RESUMABLE CHECKPOINT FROM A
+001320*                     FINISHED BATCH'S LEFTOVER FILE.
+001330******************************************************************
+001400    01  SO-CHKPT-RECORD.
+001410        05  SO-CHKPT-TYPE           PIC X(1).
+001420            88  SO-CHKPT-DETAIL             VALUE 'C'.
+001430            88  SO-CHKPT-COMPLETE           VALUE 'E'.
+001500        05  SO-CHKPT-INDEX          PIC 9(5).
+001600        05  SO-CHKPT-RESULT         PIC S9(7)V99
+001700                                    SIGN LEADING SEPARATE.
