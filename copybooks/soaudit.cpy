@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    COPYBOOK.....: SOAUDIT                                      *
+000300*    DESCRIPTION...: AUDIT LOG RECORD WRITTEN BY SPOJ-SOMA AS    *
+000400*                    EACH TRANSACTION IS ACCUMULATED.  GIVES A   *
+000500*                    TRAIL OF EVERY LINE THAT WENT INTO THE      *
+000600*                    FINAL TOTAL AND THE RUNNING SUBTOTAL AFTER  *
+000700*                    EACH ONE.  ALSO READ BY THE RECONCILIATION  *
+000800*                    PROGRAM (SPOJ-RECONC).  FIELDS ARE FIXED    *
+000900*                    WIDTH WITH NO SEPARATORS SO POSITIONAL      *
+001000*                    READERS CAN SUBSTRING THE RECORD DIRECTLY.  *
+001100*    MODIFICATION HISTORY.........................................
+001200*    DATE       INIT  DESCRIPTION
+001300*    ---------- ----  -----------------------------------------
+001400*    2026-08-08 JM    ORIGINAL COPYBOOK.
+001500*    2026-08-08 JM    WIDENED THE AMOUNT AND SUBTOTAL TO CARRY
+001600*                     CENTS (PIC S9(5)V99 / S9(7)V99).
+001700******************************************************************
+001800    01  SO-AUDIT-RECORD.
+001900        05  SO-AUDIT-SEQ            PIC 9(5).
+002000        05  SO-AUDIT-LINHA          PIC S9(5)V99
+002100                                    SIGN LEADING SEPARATE.
+002200        05  SO-AUDIT-SUBTOTAL       PIC S9(7)V99
+002300                                    SIGN LEADING SEPARATE.
