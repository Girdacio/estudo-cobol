@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*    COPYBOOK.....: PAREXCPT                                     *
+000300*    DESCRIPTION...: EXCEPTION LISTING RECORD WRITTEN BY         *
+000400*                    SPOJ-PAR WHEN A LINE IS TOO SHORT OR HAS    *
+000500*                    A NON-NUMERIC DIGIT PAIR, SO IT CAN BE      *
+000600*                    REPORTED INSTEAD OF FORCED THROUGH THE      *
+000700*                    PARITY ROUTING TEST.                        *
+000800*    MODIFICATION HISTORY.........................................
+000900*    DATE       INIT  DESCRIPTION
+001000*    ---------- ----  -----------------------------------------
+001100*    2026-08-08 JM    ORIGINAL COPYBOOK.
+001200******************************************************************
+001300    01  PR-EXCPT-RECORD.
+001400        05  PR-EXCPT-TESTE          PIC 9(4).
+001500        05  PR-EXCPT-LINHA          PIC X(3).
