@@ -0,0 +1,252 @@
+000100******************************************************************
+000200*    PROGRAM......: SPOJ-RECONC                                  *
+000300*    AUTHOR.......: J. MORAES                                    *
+000400*    INSTALLATION.: BATCH SYSTEMS GROUP                          *
+000500*    DATE-WRITTEN.: 2026-08-08                                   *
+000600*    DATE-COMPILED: 2026-08-08                                   *
+000700*    DESCRIPTION..: BALANCES THE SUMMATION JOB'S AUDIT LOG       *
+000800*                   (SPOJ-SOMA, DD/ENV NAME AUDITLOG) AGAINST    *
+000900*                   THE ROUTING JOB'S STRUCTURED OUTPUT          *
+001000*                   (SPOJ-PAR, DD/ENV NAME PAROUT) FOR A GIVEN   *
+001100*                   DAY'S RELATED BATCHES.  REPORTS ANY MISMATCH *
+001200*                   BETWEEN THE TWO RECORD COUNTS, AND CARRIES   *
+001210*                   SOMA'S FINAL DOLLAR RESULT ON THE REPORT SO  *
+001220*                   IT CAN BE TIED BACK TO THE AUDIT LOG.        *
+001300*    MODIFICATION HISTORY.........................................
+001400*    DATE       INIT  DESCRIPTION
+001500*    ---------- ----  -----------------------------------------
+001600*    2026-08-08 JM    ORIGINAL PROGRAM.
+001650*    2026-08-08 JM    ADDED SOMA'S FINAL AUDIT SUBTOTAL TO THE
+001660*                     COMPARE-TOTALS REPORT LINE AND DISPLAY.
+001700******************************************************************
+001800    IDENTIFICATION DIVISION.
+001900    PROGRAM-ID.    MAIN.
+002000
+002100    ENVIRONMENT DIVISION.
+002200    INPUT-OUTPUT SECTION.
+002300    FILE-CONTROL.
+002400        SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+002500            ORGANIZATION IS LINE SEQUENTIAL
+002600            FILE STATUS IS RC-AUDIT-STATUS.
+002700        SELECT PAROUT-FILE ASSIGN TO "PAROUT"
+002800            ORGANIZATION IS LINE SEQUENTIAL
+002900            FILE STATUS IS RC-PAROUT-STATUS.
+003000        SELECT RECON-RPT ASSIGN TO "RECONRPT"
+003100            ORGANIZATION IS LINE SEQUENTIAL
+003200            FILE STATUS IS RC-RPT-STATUS.
+003300
+003400    DATA DIVISION.
+003500    FILE SECTION.
+003600    FD  AUDIT-FILE
+003700        LABEL RECORDS ARE STANDARD.
+003800    COPY "soaudit.cpy".
+003900
+004000    FD  PAROUT-FILE
+004100        LABEL RECORDS ARE STANDARD.
+004200    COPY "parout.cpy".
+004300
+004400    FD  RECON-RPT
+004500        LABEL RECORDS ARE STANDARD.
+004600    COPY "rcrpt.cpy".
+004700
+004800    WORKING-STORAGE SECTION.
+004900    77  RC-AUDIT-STATUS         PIC X(2)  VALUE '00'.
+005000    77  RC-PAROUT-STATUS        PIC X(2)  VALUE '00'.
+005100    77  RC-RPT-STATUS           PIC X(2)  VALUE '00'.
+005200
+005300    77  RC-SOMA-COUNT           PIC 9(5)  VALUE ZERO.
+005350    77  RC-SOMA-RESULT          PIC S9(7)V99 SIGN LEADING
+005360        SEPARATE VALUE ZERO.
+005370    77  RC-SOMA-RESULT-ED       PIC -(6)9.99.
+005400    77  RC-PAR-TOTAL            PIC 9(5)  VALUE ZERO.
+005500    77  RC-CASE-D-COUNT         PIC 9(5)  VALUE ZERO.
+005600    77  RC-CASE-TALLY           PIC 9(5)  VALUE ZERO.
+005700    77  RC-LAST-TESTE           PIC 9(4)  VALUE ZERO.
+005800    77  RC-MISMATCH-COUNT       PIC 9(5)  VALUE ZERO.
+005900
+006000    77  RC-AUDIT-EOF-SW         PIC X(1)  VALUE 'N'.
+006100        88  RC-AUDIT-EOF                  VALUE 'Y'.
+006200    77  RC-PAROUT-EOF-SW        PIC X(1)  VALUE 'N'.
+006300        88  RC-PAROUT-EOF                 VALUE 'Y'.
+006400
+006500    PROCEDURE DIVISION.
+006600    0000-MAINLINE.
+006700        PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006800        PERFORM 2000-SCAN-AUDIT THRU 2000-EXIT.
+006900        PERFORM 3000-SCAN-PAROUT THRU 3000-EXIT.
+007000        PERFORM 4000-COMPARE-TOTALS THRU 4000-EXIT.
+007100        PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007200        STOP RUN.
+007300
+007400******************************************************************
+007500*    1000-INITIALIZE - OPEN THE AUDIT LOG AND STRUCTURED         *
+007600*    ROUTING OUTPUT FOR INPUT, AND THE RECONCILIATION REPORT     *
+007700*    FOR OUTPUT.                                                 *
+007800******************************************************************
+007900    1000-INITIALIZE.
+008000        OPEN INPUT AUDIT-FILE.
+008100        IF RC-AUDIT-STATUS NOT = '00'
+008200            DISPLAY 'SPOJ-RECONC: COULD NOT OPEN AUDITLOG, '
+008300                'STATUS ' RC-AUDIT-STATUS
+008400            MOVE 16 TO RETURN-CODE
+008500            STOP RUN
+008600        END-IF.
+008700
+008800        OPEN INPUT PAROUT-FILE.
+008900        IF RC-PAROUT-STATUS NOT = '00'
+009000            DISPLAY 'SPOJ-RECONC: COULD NOT OPEN PAROUT, '
+009100                'STATUS ' RC-PAROUT-STATUS
+009200            MOVE 16 TO RETURN-CODE
+009300            CLOSE AUDIT-FILE
+009400            STOP RUN
+009500        END-IF.
+009600
+009700        OPEN OUTPUT RECON-RPT.
+009800        IF RC-RPT-STATUS NOT = '00'
+009900            DISPLAY 'SPOJ-RECONC: COULD NOT OPEN RECONRPT, '
+010000                'STATUS ' RC-RPT-STATUS
+010100            MOVE 16 TO RETURN-CODE
+010200            CLOSE AUDIT-FILE
+010300            CLOSE PAROUT-FILE
+010400            STOP RUN
+010500        END-IF.
+010600    1000-EXIT.
+010700        EXIT.
+010800
+010900******************************************************************
+011000*    2000-SCAN-AUDIT - READ THE AUDIT LOG THROUGH TO ITS LAST    *
+011100*    RECORD.  RECORDS ARE WRITTEN WITH A SEQUENTIAL SEQ NUMBER,  *
+011200*    SO THE LAST ONE READ CARRIES THE TOTAL NUMBER OF LINES      *
+011300*    SOMA PROCESSED AND SOMA'S FINAL DOLLAR RESULT.              *
+011400******************************************************************
+011500    2000-SCAN-AUDIT.
+011600        PERFORM 2010-READ-AUDIT THRU 2010-EXIT
+011700            UNTIL RC-AUDIT-EOF.
+011800    2000-EXIT.
+011900        EXIT.
+012000
+012100    2010-READ-AUDIT.
+012200        READ AUDIT-FILE
+012300            AT END
+012400                SET RC-AUDIT-EOF TO TRUE
+012500            NOT AT END
+012600                MOVE SO-AUDIT-SEQ TO RC-SOMA-COUNT
+012650                MOVE SO-AUDIT-SUBTOTAL TO RC-SOMA-RESULT
+012700        END-READ.
+012800    2010-EXIT.
+012900        EXIT.
+013000
+013100******************************************************************
+013200*    3000-SCAN-PAROUT - READ THE STRUCTURED ROUTING OUTPUT,      *
+013300*    COUNTING ROUTED LINES (DETAIL RECORDS) AND CHECKING EACH    *
+013400*    TEST CASE'S TALLY (END-OF-CASE RECORD) AGAINST THE DETAIL   *
+013500*    RECORDS ACTUALLY SEEN FOR THAT CASE.                        *
+013600******************************************************************
+013700    3000-SCAN-PAROUT.
+013800        PERFORM 3010-READ-PAROUT THRU 3010-EXIT
+013900            UNTIL RC-PAROUT-EOF.
+014000    3000-EXIT.
+014100        EXIT.
+014200
+014300    3010-READ-PAROUT.
+014400        READ PAROUT-FILE
+014500            AT END
+014600                SET RC-PAROUT-EOF TO TRUE
+014700            NOT AT END
+014800                PERFORM 3100-PROCESS-PAROUT-RECORD THRU 3100-EXIT
+014900        END-READ.
+015000    3010-EXIT.
+015100        EXIT.
+015200
+015300    3100-PROCESS-PAROUT-RECORD.
+015400        IF PR-OUT-DETAIL
+015500            ADD 1 TO RC-CASE-D-COUNT
+015600            ADD 1 TO RC-PAR-TOTAL
+015700        ELSE
+015800            IF PR-OUT-END-CASE
+015900                PERFORM 3150-CHECK-CASE-TALLY THRU 3150-EXIT
+016000            END-IF
+016100        END-IF.
+016200    3100-EXIT.
+016300        EXIT.
+016400
+016500******************************************************************
+016600*    3150-CHECK-CASE-TALLY - COMPARE THE DETAIL RECORDS SEEN     *
+016700*    FOR THIS TEST CASE AGAINST THE NOME1/NOME2 TALLY ON ITS     *
+016800*    END-OF-CASE RECORD, AND START THE NEXT CASE'S COUNT OVER.   *
+016900******************************************************************
+017000    3150-CHECK-CASE-TALLY.
+017100        COMPUTE RC-CASE-TALLY = PR-OUT-COUNT-NOME1
+017200            + PR-OUT-COUNT-NOME2.
+017300        MOVE PR-OUT-TESTE TO RC-LAST-TESTE.
+017400        IF RC-CASE-D-COUNT NOT = RC-CASE-TALLY
+017500            PERFORM 3200-FLAG-CASE-MISMATCH THRU 3200-EXIT
+017600        END-IF.
+017700        MOVE ZERO TO RC-CASE-D-COUNT.
+017800    3150-EXIT.
+017900        EXIT.
+018000
+018100******************************************************************
+018200*    3200-FLAG-CASE-MISMATCH - LOG A TEST CASE WHOSE DETAIL      *
+018300*    RECORD COUNT DOES NOT AGREE WITH ITS OWN END-OF-CASE        *
+018400*    TALLY.                                                      *
+018500******************************************************************
+018600    3200-FLAG-CASE-MISMATCH.
+018700        ADD 1 TO RC-MISMATCH-COUNT.
+018800        MOVE SPACES TO RC-RPT-LINE.
+018900        STRING 'TEST CASE ' PR-OUT-TESTE
+019000            ' DETAIL COUNT=' RC-CASE-D-COUNT
+019100            ' TALLY=' RC-CASE-TALLY ' - MISMATCH'
+019200            DELIMITED BY SIZE INTO RC-RPT-LINE.
+019300        WRITE RC-REPORT-RECORD.
+019400    3200-EXIT.
+019500        EXIT.
+019600
+019700******************************************************************
+019800*    4000-COMPARE-TOTALS - COMPARE THE TOTAL NUMBER OF LINES     *
+019900*    SOMA PROCESSED AGAINST THE TOTAL NUMBER OF LINES PAR        *
+020000*    ROUTED, WRITE THE OVERALL RESULT (CARRYING SOMA'S FINAL     *
+020050*    DOLLAR RESULT SO IT TIES BACK TO THE AUDIT LOG), AND SET    *
+020060*    THE RETURN CODE.                                            *
+020100******************************************************************
+020200    4000-COMPARE-TOTALS.
+020300        MOVE SPACES TO RC-RPT-LINE.
+020350        MOVE RC-SOMA-RESULT TO RC-SOMA-RESULT-ED.
+020400        IF RC-SOMA-COUNT = RC-PAR-TOTAL
+020500            STRING 'RECONCILIATION OK - SOMA=' RC-SOMA-COUNT
+020600                ' PAR=' RC-PAR-TOTAL
+020650                ' RESULT=' RC-SOMA-RESULT-ED
+020700                DELIMITED BY SIZE INTO RC-RPT-LINE
+020800            WRITE RC-REPORT-RECORD
+020900            DISPLAY 'SPOJ-RECONC: BALANCED, ' RC-SOMA-COUNT
+020950                ' RECORDS, RESULT=' RC-SOMA-RESULT-ED
+021100        ELSE
+021200            ADD 1 TO RC-MISMATCH-COUNT
+021300            STRING 'RECONCILIATION MISMATCH - SOMA='
+021400                RC-SOMA-COUNT ' PAR=' RC-PAR-TOTAL
+021500                ' LAST TESTE=' RC-LAST-TESTE
+021550                ' RESULT=' RC-SOMA-RESULT-ED
+021600                DELIMITED BY SIZE INTO RC-RPT-LINE
+021700            WRITE RC-REPORT-RECORD
+021800            DISPLAY 'SPOJ-RECONC: MISMATCH, SOMA=' RC-SOMA-COUNT
+021900                ' PAR=' RC-PAR-TOTAL
+021950                ' RESULT=' RC-SOMA-RESULT-ED
+022000        END-IF.
+022100        IF RC-MISMATCH-COUNT NOT = ZERO
+022200            MOVE 4 TO RETURN-CODE
+022300        ELSE
+022400            MOVE 0 TO RETURN-CODE
+022500        END-IF.
+022600    4000-EXIT.
+022700        EXIT.
+022800
+022900******************************************************************
+023000*    9000-TERMINATE - CLOSE THE AUDIT LOG, THE STRUCTURED        *
+023100*    ROUTING OUTPUT, AND THE RECONCILIATION REPORT.              *
+023200******************************************************************
+023300    9000-TERMINATE.
+023400        CLOSE AUDIT-FILE.
+023500        CLOSE PAROUT-FILE.
+023600        CLOSE RECON-RPT.
+023700    9000-EXIT.
+023800        EXIT.
