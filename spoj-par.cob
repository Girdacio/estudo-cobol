@@ -1,61 +1,359 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. MAIN.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 teste    PIC 9(4) VALUE 1.
-        01 i        PIC 9(2).
-        01 n        PIC 9(4).
-        01 linha    PIC 9(3).
-        01 nome1    PIC A(10).
-        01 nome2    PIC A(10).
-        01 soma     PIC 9(2).
-        01 indx-zro PIC 9(2).
-        01 indxA    PIC 9(2).
-        01 indxB    PIC 9(2).
-        01 casas    PIC 9(1).
-        PROCEDURE DIVISION.
-        processar.
-            ACCEPT n.
-            IF n = 0 THEN
-                STOP RUN
-            END-IF.
-            
-            ACCEPT nome1.
-            ACCEPT nome2.
-            
-            PERFORM calc-zros.
-            DISPLAY 'Teste ' teste(indx-zro:casas).
-            ADD 1 TO teste.
-            
-            PERFORM calcular VARYING i FROM 0 BY 1 UNTIL i = n.
-            DISPLAY X'04'.
-            PERFORM processar.
-            
-        calcular.
-            ACCEPT linha.
-            COMPUTE soma = FUNCTION NUMVAL(linha(2:1)) + 
-                FUNCTION NUMVAL(linha(3:1)).
-            
-            IF FUNCTION MOD(soma 2) = 0 THEN
-                PERFORM calc-nm1
-                DISPLAY nome1(1:indxA)
-            ELSE
-                PERFORM calc-nm2
-                DISPLAY nome2(1:indxB)
-            END-IF.
-            
-        calc-zros.
-            PERFORM VARYING indx-zro FROM 1 BY 1 
-                UNTIL teste(indx-zro:1) <> 0 END-PERFORM.
-            COMPUTE casas = 5 - indx-zro.
-            
-        calc-nm1.
-            PERFORM VARYING indxA FROM 1 BY 1 
-                UNTIL nome1(indxA:1) = SPACE OR < 10 END-PERFORM.
-            SUBTRACT 1 FROM indxA.
-            
-        calc-nm2.
-            PERFORM VARYING indxB FROM 1 BY 1 
-                UNTIL nome2(indxB:1) = SPACE OR < 10 END-PERFORM.
-            SUBTRACT 1 FROM indxB.
-    
+000100******************************************************************
+000200*    PROGRAM......: SPOJ-PAR                                     *
+000300*    AUTHOR.......: J. MORAES                                    *
+000400*    INSTALLATION.: BATCH SYSTEMS GROUP                          *
+000500*    DATE-WRITTEN.: 2021-03-02                                   *
+000600*    DATE-COMPILED: 2026-08-08                                   *
+000700*    DESCRIPTION..: FOR EACH TEST CASE, ROUTES EVERY LINE TO ONE *
+000800*                   OF TWO NAMES BY THE PARITY OF TWO OF ITS     *
+000900*                   DIGITS (SPOJ "PAR").                         *
+001000*    MODIFICATION HISTORY.........................................
+001100*    DATE       INIT  DESCRIPTION
+001200*    ---------- ----  -----------------------------------------
+001300*    2021-03-02 JM    ORIGINAL INTERACTIVE VERSION (ACCEPT/
+001400*                     DISPLAY ONLY, RECURSIVE PROCESSAR).
+001500*    2026-08-08 JM    REWORKED PROCESSAR/CALCULAR INTO A
+001600*                     READ-AHEAD LOOP OVER TEST CASES.  LINHA IS
+001700*                     NOW ACCEPTED AS TEXT AND VALIDATED BEFORE
+001800*                     THE PARITY TEST RUNS; A LINE THAT IS TOO
+001900*                     SHORT OR HAS A NON-NUMERIC DIGIT PAIR IS
+002000*                     WRITTEN TO AN EXCEPTION LISTING (DD/ENV
+002100*                     NAME PAREXCPT) INSTEAD OF BEING FORCED
+002200*                     THROUGH THE EVEN/ODD TEST.
+002250*    2026-08-08 JM    ADDED A PER-TEST-CASE TALLY OF HOW MANY
+002260*                     LINES WENT TO NOME1 AND TO NOME2, DISPLAYED
+002270*                     AS A SUMMARY RIGHT AFTER THE LAST CALCULAR
+002280*                     ITERATION OF EACH TEST CASE.
+002285*    2026-08-08 JM    THE DIVISOR AND THE TWO DIGIT POSITIONS
+002286*                     CALCULAR SUMS ARE NO LONGER HARDCODED; THEY
+002287*                     ARE READ ONCE AT STARTUP FROM A PARAMETER
+002288*                     RECORD (DD/ENV NAME PARPARM), DEFAULTING TO
+002289*                     THE ORIGINAL RULE WHEN IT IS NOT SUPPLIED.
+002291*    2026-08-08 JM    REPLACED THE X'04' TEST-CASE SEPARATOR WITH
+002292*                     A STRUCTURED ROUTING OUTPUT FILE (DD/ENV
+002293*                     NAME PAROUT) SO DOWNSTREAM PROGRAMS CAN
+002294*                     READ EACH ROUTED LINE AND EACH TEST CASE'S
+002295*                     FINAL TALLY WITHOUT PARSING DISPLAY OUTPUT.
+002300******************************************************************
+002400    IDENTIFICATION DIVISION.
+002500    PROGRAM-ID.    MAIN.
+002600
+002700    ENVIRONMENT DIVISION.
+002800    INPUT-OUTPUT SECTION.
+002900    FILE-CONTROL.
+003000        SELECT EXCEPT-FILE ASSIGN TO "PAREXCPT"
+003100            ORGANIZATION IS LINE SEQUENTIAL
+003200            FILE STATUS IS PR-EXCPT-STATUS.
+003210
+003250        SELECT PARM-FILE ASSIGN TO "PARPARM"
+003260            ORGANIZATION IS LINE SEQUENTIAL
+003270            FILE STATUS IS PR-PARM-STATUS.
+003275
+003280        SELECT OUT-FILE ASSIGN TO "PAROUT"
+003290            ORGANIZATION IS LINE SEQUENTIAL
+003295            FILE STATUS IS PR-OUT-STATUS.
+003300
+003400    DATA DIVISION.
+003500    FILE SECTION.
+003600    FD  EXCEPT-FILE
+003700        LABEL RECORDS ARE STANDARD.
+003800    COPY "parexcpt.cpy".
+003820
+003850    FD  PARM-FILE
+003860        LABEL RECORDS ARE STANDARD.
+003870    COPY "parparm.cpy".
+003875
+003880    FD  OUT-FILE
+003885        LABEL RECORDS ARE STANDARD.
+003890    COPY "parout.cpy".
+003900
+004000    WORKING-STORAGE SECTION.
+004100    77  PR-EXCPT-STATUS         PIC X(2)  VALUE '00'.
+004110    77  PR-PARM-STATUS          PIC X(2)  VALUE '00'.
+004115
+004120    77  PR-DIVISOR              PIC 9(2)  VALUE 2.
+004130    77  PR-POS1                 PIC 9(1)  VALUE 2.
+004140    77  PR-POS2                 PIC 9(1)  VALUE 3.
+004150    77  PR-OUT-STATUS           PIC X(2)  VALUE '00'.
+004200
+004300    77  PR-TESTE                PIC 9(4)  VALUE 1.
+004400    77  PR-I                    PIC 9(4)  VALUE ZERO COMP.
+004500    77  PR-N                    PIC 9(4)  VALUE ZERO.
+004600    77  PR-LINHA                PIC X(3)  VALUE SPACES.
+004700    77  PR-NOME1                PIC A(10) VALUE SPACES.
+004800    77  PR-NOME2                PIC A(10) VALUE SPACES.
+004900    77  PR-SOMA                 PIC 9(2)  VALUE ZERO.
+005000    77  PR-INDX-ZRO             PIC 9(2)  VALUE ZERO.
+005100    77  PR-INDXA                PIC 9(2)  VALUE ZERO.
+005200    77  PR-INDXB                PIC 9(2)  VALUE ZERO.
+005300    77  PR-CASAS                PIC 9(1)  VALUE ZERO.
+005350
+005360    77  PR-COUNT-NOME1          PIC 9(5)  VALUE ZERO.
+005370    77  PR-COUNT-NOME2          PIC 9(5)  VALUE ZERO.
+005380    77  PR-N1-INDX-ZRO          PIC 9(2)  VALUE ZERO.
+005385    77  PR-N1-CASAS             PIC 9(1)  VALUE ZERO.
+005390    77  PR-N2-INDX-ZRO          PIC 9(2)  VALUE ZERO.
+005395    77  PR-N2-CASAS             PIC 9(1)  VALUE ZERO.
+005400
+005500    77  PR-LINE-VALID-SW        PIC X(1)  VALUE 'Y'.
+005600        88  PR-LINE-VALID                  VALUE 'Y'.
+005700        88  PR-LINE-INVALID                VALUE 'N'.
+005800
+005900    PROCEDURE DIVISION.
+006000    0000-MAINLINE.
+006100        PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006200        PERFORM 2000-READ-TESTCASE THRU 2000-EXIT.
+006300        PERFORM 3000-PROCESS-TESTCASE THRU 3000-EXIT
+006400            UNTIL PR-N = ZERO.
+006500        PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006600        STOP RUN.
+006700
+006800******************************************************************
+006900*    1000-INITIALIZE - OPEN THE EXCEPTION LISTING.               *
+007000******************************************************************
+007100    1000-INITIALIZE.
+007200        OPEN OUTPUT EXCEPT-FILE.
+007300        IF PR-EXCPT-STATUS NOT = '00'
+007400            DISPLAY 'SPOJ-PAR: COULD NOT OPEN PAREXCPT, STATUS = '
+007500                PR-EXCPT-STATUS
+007600            MOVE 16 TO RETURN-CODE
+007700            STOP RUN
+007800        END-IF.
+007810        OPEN OUTPUT OUT-FILE.
+007820        IF PR-OUT-STATUS NOT = '00'
+007830            DISPLAY 'SPOJ-PAR: COULD NOT OPEN PAROUT, STATUS '
+007840                PR-OUT-STATUS
+007850            MOVE 16 TO RETURN-CODE
+007860            STOP RUN
+007870        END-IF.
+007880        PERFORM 1100-LOAD-PARM THRU 1100-EXIT.
+007900    1000-EXIT.
+008000        EXIT.
+008100
+008110******************************************************************
+008120*    1100-LOAD-PARM - READ THE ROUTING RULE PARAMETER RECORD, IF *
+008130*    ONE WAS SUPPLIED.  A MISSING FILE, AN EMPTY FILE, A ZERO    *
+008140*    DIVISOR, OR A RECORD WITH EITHER POSITION OUTSIDE LINHA'S   *
+008150*    THREE DIGITS LEAVES THE ORIGINAL RULE (DIVISOR 2, POSITIONS *
+008155*    2 AND 3) IN EFFECT.                                         *
+008160******************************************************************
+008170    1100-LOAD-PARM.
+008180        OPEN INPUT PARM-FILE.
+008190        IF PR-PARM-STATUS = '00'
+008200            READ PARM-FILE
+008210                AT END
+008215                    CONTINUE
+008220                NOT AT END
+008225                    IF PR-PARM-POS1 >= 1 AND PR-PARM-POS1 <= 3 AND
+008230                        PR-PARM-POS2 >= 1 AND
+008232                        PR-PARM-POS2 <= 3 AND
+008235                        PR-PARM-DIVISOR > 0
+008260                        MOVE PR-PARM-DIVISOR TO PR-DIVISOR
+008270                        MOVE PR-PARM-POS1 TO PR-POS1
+008280                        MOVE PR-PARM-POS2 TO PR-POS2
+008290                    END-IF
+008300            END-READ
+008305            CLOSE PARM-FILE
+008310        END-IF.
+008330    1100-EXIT.
+008340        EXIT.
+008345
+008350******************************************************************
+008355*    2000-READ-TESTCASE - ACCEPT THE HEADER OF ONE TEST CASE     *
+008360*    (RECORD COUNT AND THE TWO CANDIDATE NAMES).  PR-N = ZERO    *
+008365*    MEANS END OF INPUT.                                         *
+008370******************************************************************
+008375    2000-READ-TESTCASE.
+008380        ACCEPT PR-N.
+008385        IF PR-N NOT = ZERO
+008390            ACCEPT PR-NOME1
+008391            ACCEPT PR-NOME2
+008392        END-IF.
+008393    2000-EXIT.
+008394        EXIT.
+009500
+009600******************************************************************
+009700*    3000-PROCESS-TESTCASE - RUN ONE TEST CASE: DISPLAY ITS      *
+009800*    HEADER, ROUTE EACH OF ITS LINES, DISPLAY THE TALLY OF HOW   *
+009900*    MANY WENT TO EACH NAME, THEN READ THE NEXT TEST CASE'S      *
+009910*    HEADER.                                                     *
+010000******************************************************************
+010100    3000-PROCESS-TESTCASE.
+010150        MOVE ZERO TO PR-COUNT-NOME1 PR-COUNT-NOME2.
+010200        PERFORM 3100-CALC-ZROS THRU 3100-EXIT.
+010300        DISPLAY 'Teste ' PR-TESTE(PR-INDX-ZRO:PR-CASAS).
+010400        ADD 1 TO PR-TESTE.
+010500
+010600        PERFORM 4000-CALCULAR THRU 4000-EXIT
+010700            VARYING PR-I FROM 0 BY 1 UNTIL PR-I = PR-N.
+010710        PERFORM 3150-CALC-N1-ZROS THRU 3150-EXIT.
+010720        PERFORM 3160-CALC-N2-ZROS THRU 3160-EXIT.
+010750        DISPLAY 'Nome1: '
+010755            PR-COUNT-NOME1(PR-N1-INDX-ZRO:PR-N1-CASAS)
+010758            '  Nome2: '
+010760            PR-COUNT-NOME2(PR-N2-INDX-ZRO:PR-N2-CASAS).
+010800        PERFORM 3900-WRITE-ENDCASE THRU 3900-EXIT.
+010900
+011000        PERFORM 2000-READ-TESTCASE THRU 2000-EXIT.
+011100    3000-EXIT.
+011200        EXIT.
+011300
+011305******************************************************************
+011310*    3900-WRITE-ENDCASE - WRITE THE END-OF-CASE RECORD CARRYING  *
+011315*    THE FINAL NOME1/NOME2 TALLY, REPLACING THE OLD X'04'        *
+011320*    SEPARATOR.                                                  *
+011325******************************************************************
+011330    3900-WRITE-ENDCASE.
+011335        MOVE 'E' TO PR-OUT-TYPE.
+011340        COMPUTE PR-OUT-TESTE = PR-TESTE - 1.
+011345        MOVE SPACES TO PR-OUT-NOME.
+011350        MOVE PR-COUNT-NOME1 TO PR-OUT-COUNT-NOME1.
+011355        MOVE PR-COUNT-NOME2 TO PR-OUT-COUNT-NOME2.
+011360        WRITE PR-OUT-RECORD.
+011365    3900-EXIT.
+011370        EXIT.
+011375
+011400******************************************************************
+011500*    3100-CALC-ZROS - FIND HOW MANY LEADING ZEROS PR-TESTE HAS   *
+011600*    SO IT CAN BE DISPLAYED WITHOUT THEM.                        *
+011700******************************************************************
+011800    3100-CALC-ZROS.
+011900        PERFORM VARYING PR-INDX-ZRO FROM 1 BY 1
+012000            UNTIL PR-TESTE(PR-INDX-ZRO:1) NOT = ZERO
+012100        END-PERFORM.
+012200        COMPUTE PR-CASAS = 5 - PR-INDX-ZRO.
+012300    3100-EXIT.
+012400        EXIT.
+012410
+012420******************************************************************
+012425*    3150-CALC-N1-ZROS - FIND HOW MANY LEADING ZEROS THE NOME1   *
+012430*    TALLY HAS SO IT CAN BE DISPLAYED WITHOUT THEM.  IF IT IS    *
+012435*    ALL ZEROS (NO LINES WENT TO NOME1), SHOW A SINGLE '0'.      *
+012440******************************************************************
+012445    3150-CALC-N1-ZROS.
+012450        PERFORM VARYING PR-N1-INDX-ZRO FROM 1 BY 1
+012455            UNTIL PR-N1-INDX-ZRO > 5
+012460                OR PR-COUNT-NOME1(PR-N1-INDX-ZRO:1) NOT = ZERO
+012465        END-PERFORM.
+012470        IF PR-N1-INDX-ZRO > 5
+012475            MOVE 5 TO PR-N1-INDX-ZRO
+012480        END-IF.
+012483        COMPUTE PR-N1-CASAS = 5 - PR-N1-INDX-ZRO + 1.
+012486    3150-EXIT.
+012488        EXIT.
+012490
+012492******************************************************************
+012494*    3160-CALC-N2-ZROS - THE SAME FOR THE NOME2 TALLY.           *
+012496******************************************************************
+012498    3160-CALC-N2-ZROS.
+012500        PERFORM VARYING PR-N2-INDX-ZRO FROM 1 BY 1
+012502            UNTIL PR-N2-INDX-ZRO > 5
+012504                OR PR-COUNT-NOME2(PR-N2-INDX-ZRO:1) NOT = ZERO
+012506        END-PERFORM.
+012508        IF PR-N2-INDX-ZRO > 5
+012510            MOVE 5 TO PR-N2-INDX-ZRO
+012512        END-IF.
+012514        COMPUTE PR-N2-CASAS = 5 - PR-N2-INDX-ZRO + 1.
+012516    3160-EXIT.
+012518        EXIT.
+012520
+012600******************************************************************
+012700*    4000-CALCULAR - ACCEPT ONE LINE AND ROUTE IT TO NOME1 OR    *
+012800*    NOME2 BY THE PARITY OF ITS 2ND AND 3RD DIGITS.  A LINE      *
+012900*    THAT FAILS VALIDATION IS WRITTEN TO THE EXCEPTION LISTING   *
+013000*    INSTEAD OF BEING ROUTED.                                    *
+013100******************************************************************
+013200    4000-CALCULAR.
+013300        ACCEPT PR-LINHA.
+013400        PERFORM 4100-VALIDATE-LINHA THRU 4100-EXIT.
+013500        IF PR-LINE-INVALID
+013600            PERFORM 4900-WRITE-EXCEPTION THRU 4900-EXIT
+013700        ELSE
+013800            COMPUTE PR-SOMA = FUNCTION NUMVAL(PR-LINHA(PR-POS1:1))
+013850                + FUNCTION NUMVAL(PR-LINHA(PR-POS2:1))
+014000            IF FUNCTION MOD(PR-SOMA PR-DIVISOR) = 0
+014100                PERFORM 4200-CALC-NM1 THRU 4200-EXIT
+014200                DISPLAY PR-NOME1(1:PR-INDXA)
+014220                MOVE PR-NOME1 TO PR-OUT-NOME
+014250                ADD 1 TO PR-COUNT-NOME1
+014300            ELSE
+014400                PERFORM 4300-CALC-NM2 THRU 4300-EXIT
+014500                DISPLAY PR-NOME2(1:PR-INDXB)
+014520                MOVE PR-NOME2 TO PR-OUT-NOME
+014550                ADD 1 TO PR-COUNT-NOME2
+014600            END-IF
+014650            PERFORM 4950-WRITE-DETAIL THRU 4950-EXIT
+014700        END-IF.
+014800    4000-EXIT.
+014900        EXIT.
+015000
+015100******************************************************************
+015200*    4100-VALIDATE-LINHA - A LINE IS VALID ONLY IF ALL THREE     *
+015300*    POSITIONS WERE ACTUALLY FILLED WITH DIGITS; A SHORT LINE    *
+015400*    LEAVES TRAILING SPACES, WHICH FAIL THE NUMERIC TEST TOO.    *
+015500******************************************************************
+015600    4100-VALIDATE-LINHA.
+015700        IF PR-LINHA IS NUMERIC
+015800            SET PR-LINE-VALID TO TRUE
+015900        ELSE
+016000            SET PR-LINE-INVALID TO TRUE
+016100        END-IF.
+016200    4100-EXIT.
+016300        EXIT.
+016400
+016500******************************************************************
+016600*    4200-CALC-NM1 - FIND THE LENGTH OF NOME1 UP TO ITS FIRST    *
+016700*    TRAILING SPACE.                                             *
+016800******************************************************************
+016900    4200-CALC-NM1.
+017000        PERFORM VARYING PR-INDXA FROM 1 BY 1
+017100            UNTIL PR-NOME1(PR-INDXA:1) = SPACE OR < 10
+017200        END-PERFORM.
+017300        SUBTRACT 1 FROM PR-INDXA.
+017400    4200-EXIT.
+017500        EXIT.
+017600
+017700******************************************************************
+017800*    4300-CALC-NM2 - FIND THE LENGTH OF NOME2 UP TO ITS FIRST    *
+017900*    TRAILING SPACE.                                             *
+018000******************************************************************
+018100    4300-CALC-NM2.
+018200        PERFORM VARYING PR-INDXB FROM 1 BY 1
+018300            UNTIL PR-NOME2(PR-INDXB:1) = SPACE OR < 10
+018400        END-PERFORM.
+018500        SUBTRACT 1 FROM PR-INDXB.
+018600    4300-EXIT.
+018700        EXIT.
+018800
+018900******************************************************************
+019000*    4900-WRITE-EXCEPTION - LOG THE TEST NUMBER AND THE          *
+019100*    OFFENDING LINE TO THE EXCEPTION LISTING.                    *
+019200******************************************************************
+019300    4900-WRITE-EXCEPTION.
+019400        COMPUTE PR-EXCPT-TESTE = PR-TESTE - 1.
+019500        MOVE PR-LINHA TO PR-EXCPT-LINHA.
+019600        WRITE PR-EXCPT-RECORD.
+019700    4900-EXIT.
+019800        EXIT.
+019900
+019910******************************************************************
+019920*    4950-WRITE-DETAIL - LOG THE TEST NUMBER AND THE NAME A LINE *
+019930*    WAS ROUTED TO ON THE STRUCTURED ROUTING OUTPUT.             *
+019940******************************************************************
+019950    4950-WRITE-DETAIL.
+019960        MOVE 'D' TO PR-OUT-TYPE.
+019970        COMPUTE PR-OUT-TESTE = PR-TESTE - 1.
+019980        MOVE ZERO TO PR-OUT-COUNT-NOME1 PR-OUT-COUNT-NOME2.
+019990        WRITE PR-OUT-RECORD.
+019995    4950-EXIT.
+019996        EXIT.
+019998
+020000******************************************************************
+020100*    9000-TERMINATE - CLOSE THE EXCEPTION LISTING AND THE        *
+020150*    STRUCTURED ROUTING OUTPUT.                                  *
+020200******************************************************************
+020300    9000-TERMINATE.
+020400        CLOSE EXCEPT-FILE.
+020450        CLOSE OUT-FILE.
+020500    9000-EXIT.
+020600        EXIT.
