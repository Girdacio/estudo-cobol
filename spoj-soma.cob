@@ -1,39 +1,327 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. MAIN.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 i        PIC 9(2).
-        01 n        PIC 9(2).
-        01 linha    PIC S9(5).
-        01 result   PIC S9(7) VALUE 0.
-        01 indx     PIC 9(1).
-        01 casas    PIC 9(1).
-        01 negativo PIC 9(1) VALUE 0.
-        01 minus-one PIC S9(1) VALUE -1.
-        PROCEDURE DIVISION.
-        processar.
-            ACCEPT n.
-            IF n = 0 THEN
-                DISPLAY 0
-                STOP RUN
-            END-IF.
-            PERFORM somar VARYING i FROM 0 BY 1 UNTIL i = n.
-            PERFORM show-result.
-            STOP RUN.
-        somar.
-            ACCEPT linha.
-            COMPUTE result = result + linha.
-        show-result.
-            IF result < 0 THEN
-                SET negativo TO 1
-                MULTIPLY result BY minus-one GIVING result
-            END-IF.
-            PERFORM VARYING indx FROM 1 BY 1 
-                UNTIL result(indx:1) <> 0 END-PERFORM.
-            COMPUTE casas = 8 - indx.
-            IF negativo = 1 THEN
-                DISPLAY '-'result(indx:casas)
-            ELSE 
-                DISPLAY result(indx:casas)
-            END-IF.
-    
+000100******************************************************************
+000200*    PROGRAM......: SPOJ-SOMA                                    *
+000300*    AUTHOR.......: J. MORAES                                    *
+000400*    INSTALLATION.: BATCH SYSTEMS GROUP                          *
+000500*    DATE-WRITTEN.: 2021-02-14                                   *
+000600*    DATE-COMPILED: 2026-08-08                                   *
+000700*    DESCRIPTION..: SUMS A SERIES OF SIGNED AMOUNTS AND DISPLAYS *
+000800*                   THE STRIPPED, SIGNED TOTAL (SPOJ "SOMA").    *
+000900*    MODIFICATION HISTORY.........................................
+001000*    DATE       INIT  DESCRIPTION
+001100*    ---------- ----  -----------------------------------------
+001200*    2021-02-14 JM    ORIGINAL INTERACTIVE VERSION (ACCEPT/
+001300*                     DISPLAY ONLY).
+001400*    2026-08-08 JM    CONVERTED TO A FILE-DRIVEN, UNATTENDED
+001500*                     BATCH JOB.  THE RECORD COUNT AND EACH
+001600*                     AMOUNT NOW COME FROM THE CATALOGED
+001700*                     TRANSACTION DATASET (DD/ENV NAME TRANSIN)
+001800*                     INSTEAD OF FROM THE OPERATOR'S CONSOLE.
+001850*    2026-08-08 JM    ADDED A RUNNING AUDIT LOG (DD/ENV NAME
+001860*                     AUDITLOG) SO EACH LINE AND ITS RUNNING
+001870*                     SUBTOTAL CAN BE TRACED AGAINST SOURCE
+001880*                     DOCUMENTS WITHOUT RERUNNING THE JOB.
+001900*    2026-08-08 JM    WIDENED THE AMOUNT AND THE ACCUMULATOR TO
+001910*                     CARRY TWO IMPLIED DECIMAL (CENTS)
+001920*                     POSITIONS.  SHOW-RESULT NOW INSERTS A
+001930*                     DECIMAL POINT INSTEAD OF TRIMMING THE
+001940*                     FIELD AS A PLAIN INTEGER.
+001950*    2026-08-08 JM    ADDED CHECKPOINT/RESTART (DD/ENV NAME
+001960*                     CHKPOINT).  SOMAR NOW SAVES ITS INDEX AND
+001970*                     RUNNING TOTAL EVERY SO-CHKPT-INTERVAL
+001980*                     RECORDS; A RUN THAT IS KILLED PARTWAY
+001990*                     THROUGH RESUMES FROM THE LAST CHECKPOINT
+002000*                     INSTEAD OF STARTING THE VARYING LOOP OVER.
+002005*    2026-08-08 JM    A RUN THAT REACHES THE END OF TRANSIN
+002006*                     NORMALLY NOW WRITES AN 'E' COMPLETION
+002007*                     MARKER AS THE LAST CHKPOINT RECORD.
+002008*                     1100-LOAD-CHECKPOINT ONLY ENTERS RESTART
+002009*                     MODE WHEN THE LAST RECORD IS A PLAIN 'C'
+002010*                     CHECKPOINT; OTHERWISE THE NEXT RUN IS
+002011*                     TREATED AS A NEW BATCH, NOT A RESUME, SO
+002012*                     A LEFTOVER CHKPOINT FILE CANNOT MAKE A
+002013*                     FRESH TRANSIN SILENTLY SKIP RECORDS AND
+002014*                     SEED ITS TOTAL FROM THE PRIOR RUN.
+002015******************************************************************
+002100    IDENTIFICATION DIVISION.
+002200    PROGRAM-ID.    MAIN.
+002300
+002400    ENVIRONMENT DIVISION.
+002500    INPUT-OUTPUT SECTION.
+002600    FILE-CONTROL.
+002700        SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+002800            ORGANIZATION IS LINE SEQUENTIAL
+002900            FILE STATUS IS SO-TRANX-STATUS.
+003000        SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+003100            ORGANIZATION IS LINE SEQUENTIAL
+003200            FILE STATUS IS SO-AUDIT-STATUS.
+003300        SELECT CHKPT-FILE ASSIGN TO "CHKPOINT"
+003400            ORGANIZATION IS LINE SEQUENTIAL
+003500            FILE STATUS IS SO-CHKPT-STATUS.
+003600
+003700    DATA DIVISION.
+003800    FILE SECTION.
+003900    FD  TRANS-FILE
+004000        LABEL RECORDS ARE STANDARD.
+004100    COPY "sotranx.cpy".
+004200
+004300    FD  AUDIT-LOG
+004400        LABEL RECORDS ARE STANDARD.
+004500    COPY "soaudit.cpy".
+004600
+004700    FD  CHKPT-FILE
+004800        LABEL RECORDS ARE STANDARD.
+004900    COPY "sochkpt.cpy".
+005000
+005100    WORKING-STORAGE SECTION.
+005200    77  SO-TRANX-STATUS         PIC X(2)  VALUE '00'.
+005300    77  SO-AUDIT-STATUS         PIC X(2)  VALUE '00'.
+005400    77  SO-CHKPT-STATUS         PIC X(2)  VALUE '00'.
+005500
+005600    77  SO-CHKPT-INTERVAL       PIC 9(3)  VALUE 50.
+005610    77  SO-LAST-TYPE            PIC X(1)  VALUE SPACE.
+005700    77  SO-LAST-INDEX           PIC 9(5)  VALUE ZERO.
+005800    77  SO-LAST-RESULT          PIC S9(7)V99 VALUE ZERO.
+005900    77  SO-SKIP                 PIC 9(5)  VALUE ZERO COMP.
+006000
+006100    77  SO-I                    PIC 9(5)  VALUE ZERO COMP.
+006200    77  SO-START-I              PIC 9(5)  VALUE 1 COMP.
+006300    77  SO-N                    PIC 9(5)  VALUE ZERO.
+006400    77  SO-LINHA                PIC S9(5)V99 VALUE ZERO.
+006500    77  SO-RESULT               PIC S9(7)V99 VALUE ZERO.
+006600    77  SO-INDX                 PIC 9(1)  VALUE ZERO.
+006700    77  SO-CASAS                PIC 9(1)  VALUE ZERO.
+006800    77  SO-MINUS-ONE            PIC S9(1) VALUE -1.
+006900
+007000    77  SO-NEGATIVO-SW          PIC X(1)  VALUE 'N'.
+007100        88  SO-NEGATIVO                    VALUE 'Y'.
+007200    77  SO-RESTART-SW           PIC X(1)  VALUE 'N'.
+007300        88  SO-RESTART-MODE                VALUE 'Y'.
+007400    77  SO-CHKPT-EOF-SW         PIC X(1)  VALUE 'N'.
+007500        88  SO-CHKPT-EOF                   VALUE 'Y'.
+007550    77  SO-JOB-COMPLETE-SW      PIC X(1)  VALUE 'N'.
+007560        88  SO-JOB-COMPLETE                 VALUE 'Y'.
+007600
+007700    PROCEDURE DIVISION.
+007800    0000-MAINLINE.
+007900        PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008000        IF SO-N = ZERO
+008100            DISPLAY 0
+008200        ELSE
+008300            IF SO-START-I <= SO-N
+008400                PERFORM 2000-SOMAR THRU 2000-EXIT
+008500                    VARYING SO-I FROM SO-START-I BY 1
+008600                        UNTIL SO-I > SO-N
+008700            END-IF
+008800            PERFORM 3000-SHOW-RESULT THRU 3000-EXIT
+008900        END-IF.
+008950        SET SO-JOB-COMPLETE TO TRUE.
+009000        PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009100        STOP RUN.
+009200
+009300******************************************************************
+009400*    1000-INITIALIZE - OPEN THE TRANSACTION DATASET, PICK UP     *
+009500*    ITS RECORD COUNT (FORMERLY "ACCEPT N"), LOAD ANY EXISTING   *
+009600*    CHECKPOINT, AND SKIP THE RECORDS THAT CHECKPOINT ALREADY    *
+009700*    COVERS SO SOMAR RESUMES WHERE THE LAST RUN LEFT OFF.        *
+009800******************************************************************
+009900    1000-INITIALIZE.
+010000        OPEN INPUT TRANS-FILE.
+010100        IF SO-TRANX-STATUS NOT = '00'
+010200            DISPLAY 'SPOJ-SOMA: COULD NOT OPEN TRANSIN, STATUS = '
+010300                SO-TRANX-STATUS
+010400            MOVE 16 TO RETURN-CODE
+010500            STOP RUN
+010600        END-IF.
+010700
+010800        PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT.
+010900
+011000        IF SO-RESTART-MODE
+011100            OPEN EXTEND AUDIT-LOG
+011200            OPEN EXTEND CHKPT-FILE
+011300        ELSE
+011400            OPEN OUTPUT AUDIT-LOG
+011500            OPEN OUTPUT CHKPT-FILE
+011600        END-IF.
+011700        IF SO-AUDIT-STATUS NOT = '00'
+011710            OR SO-CHKPT-STATUS NOT = '00'
+011800            DISPLAY 'SPOJ-SOMA: COULD NOT OPEN AUDITLOG/CHKPOINT'
+011900            MOVE 16 TO RETURN-CODE
+012000            CLOSE TRANS-FILE
+012100            STOP RUN
+012200        END-IF.
+012300
+012400        READ TRANS-FILE
+012500            AT END
+012600                MOVE ZERO TO SO-N
+012700            NOT AT END
+012800                MOVE SO-TRANX-COUNT TO SO-N
+012900        END-READ.
+013000
+013300        IF SO-RESTART-MODE
+013310            MOVE SO-LAST-RESULT TO SO-RESULT
+013320            COMPUTE SO-START-I = SO-LAST-INDEX + 1
+013400            PERFORM 1300-SKIP-PROCESSED THRU 1300-EXIT
+013500        END-IF.
+013600    1000-EXIT.
+013700        EXIT.
+013800
+013900******************************************************************
+014000*    1100-LOAD-CHECKPOINT - IF A CHECKPOINT FILE ALREADY EXISTS, *
+014100*    READ IT THROUGH TO ITS LAST RECORD.  RESTART MODE COMES ON  *
+014110*    ONLY WHEN THAT LAST RECORD IS A PLAIN CHECKPOINT; A FILE    *
+014120*    LEFT BY A RUN THAT REACHED COMPLETION (LAST RECORD TYPE     *
+014130*    'E'), OR AN EMPTY/MISSING FILE, LEAVES RESTART MODE OFF.    *
+014300******************************************************************
+014400    1100-LOAD-CHECKPOINT.
+014500        OPEN INPUT CHKPT-FILE.
+014600        IF SO-CHKPT-STATUS = '00'
+014800            PERFORM 1110-READ-CHECKPOINT THRU 1110-EXIT
+014900                UNTIL SO-CHKPT-EOF
+014950            IF SO-LAST-TYPE = 'C'
+014960                SET SO-RESTART-MODE TO TRUE
+014970            END-IF
+015000            CLOSE CHKPT-FILE
+015100        END-IF.
+015200    1100-EXIT.
+015300        EXIT.
+015400
+015500    1110-READ-CHECKPOINT.
+015600        READ CHKPT-FILE
+015700            AT END
+015800                SET SO-CHKPT-EOF TO TRUE
+015900            NOT AT END
+015950                MOVE SO-CHKPT-TYPE   TO SO-LAST-TYPE
+016000                MOVE SO-CHKPT-INDEX  TO SO-LAST-INDEX
+016100                MOVE SO-CHKPT-RESULT TO SO-LAST-RESULT
+016200        END-READ.
+016300    1110-EXIT.
+016400        EXIT.
+016500
+016600******************************************************************
+016700*    1300-SKIP-PROCESSED - DISCARD THE TRANSIN RECORDS ALREADY   *
+016800*    REFLECTED IN THE LAST CHECKPOINT SO THE NEXT READ PICKS UP  *
+016900*    WITH THE FIRST UNPROCESSED AMOUNT.                          *
+017000******************************************************************
+017100    1300-SKIP-PROCESSED.
+017200        PERFORM 1310-SKIP-ONE THRU 1310-EXIT
+017300            VARYING SO-SKIP FROM 1 BY 1
+017310                UNTIL SO-SKIP > SO-LAST-INDEX.
+017400    1300-EXIT.
+017500        EXIT.
+017600
+017700    1310-SKIP-ONE.
+017800        READ TRANS-FILE
+017900            AT END
+018000                DISPLAY 'SPOJ-SOMA: TRANSIN SHORTER THAN ITS '
+018100                    'OWN CHECKPOINT, CANNOT RESTART'
+018200                MOVE 16 TO RETURN-CODE
+018300                PERFORM 9000-TERMINATE THRU 9000-EXIT
+018400                STOP RUN
+018500        END-READ.
+018600    1310-EXIT.
+018700        EXIT.
+018800
+018900******************************************************************
+019000*    2000-SOMAR - READ ONE AMOUNT RECORD, ADD IT INTO THE        *
+019100*    RUNNING TOTAL (FORMERLY "ACCEPT LINHA"), LOG IT, AND TAKE A *
+019200*    CHECKPOINT EVERY SO-CHKPT-INTERVAL RECORDS.                 *
+019300******************************************************************
+019400    2000-SOMAR.
+019500        READ TRANS-FILE
+019600            AT END
+019700                DISPLAY 'SPOJ-SOMA: TRANSIN HAS FEWER RECORDS '
+019800                    'THAN THE COUNT IN ITS FIRST RECORD'
+019900                MOVE 16 TO RETURN-CODE
+020000                PERFORM 9000-TERMINATE THRU 9000-EXIT
+020100                STOP RUN
+020200            NOT AT END
+020300                MOVE SO-TRANX-AMOUNT TO SO-LINHA
+020400                COMPUTE SO-RESULT = SO-RESULT + SO-LINHA
+020500                PERFORM 2100-WRITE-AUDIT THRU 2100-EXIT
+020600                IF FUNCTION MOD(SO-I SO-CHKPT-INTERVAL) = 0
+020700                        OR SO-I = SO-N
+020800                    PERFORM 2200-TAKE-CHECKPOINT THRU 2200-EXIT
+020900                END-IF
+021000        END-READ.
+021100    2000-EXIT.
+021200        EXIT.
+021300
+021400******************************************************************
+021500*    2100-WRITE-AUDIT - APPEND ONE LINE OF THE AUDIT TRAIL:      *
+021600*    THE SEQUENCE NUMBER, THE AMOUNT JUST ACCEPTED, AND THE      *
+021700*    RUNNING SUBTOTAL AFTER IT WAS ADDED.                        *
+021800******************************************************************
+021900    2100-WRITE-AUDIT.
+022000        MOVE SO-I              TO SO-AUDIT-SEQ.
+022100        MOVE SO-LINHA          TO SO-AUDIT-LINHA.
+022200        MOVE SO-RESULT         TO SO-AUDIT-SUBTOTAL.
+022300        WRITE SO-AUDIT-RECORD.
+022400    2100-EXIT.
+022500        EXIT.
+022600
+022700******************************************************************
+022800*    2200-TAKE-CHECKPOINT - SAVE THE CURRENT INDEX AND RUNNING   *
+022900*    TOTAL SO A LATER RUN CAN RESUME FROM HERE.                  *
+023000******************************************************************
+023100    2200-TAKE-CHECKPOINT.
+023150        MOVE 'C'       TO SO-CHKPT-TYPE.
+023200        MOVE SO-I      TO SO-CHKPT-INDEX.
+023300        MOVE SO-RESULT TO SO-CHKPT-RESULT.
+023400        WRITE SO-CHKPT-RECORD.
+023500    2200-EXIT.
+023600        EXIT.
+023700
+023800******************************************************************
+023900*    3000-SHOW-RESULT - STRIP THE LEADING ZEROS FROM THE WHOLE   *
+024000*    PART OF THE TOTAL, REINSERT THE DECIMAL POINT IN FRONT OF   *
+024100*    THE CENTS, AND DISPLAY IT WITH ITS SIGN.                    *
+024200******************************************************************
+024300    3000-SHOW-RESULT.
+024400        IF SO-RESULT < ZERO
+024500            SET SO-NEGATIVO TO TRUE
+024600            MULTIPLY SO-RESULT BY SO-MINUS-ONE GIVING SO-RESULT
+024700        END-IF.
+024800        PERFORM VARYING SO-INDX FROM 1 BY 1
+024900            UNTIL SO-INDX > 7
+025000                OR SO-RESULT(SO-INDX:1) NOT = ZERO
+025100        END-PERFORM.
+025200        IF SO-INDX > 7
+025300            MOVE 7 TO SO-INDX
+025400        END-IF.
+025500        COMPUTE SO-CASAS = 7 - SO-INDX + 1.
+025600        IF SO-NEGATIVO
+025700            DISPLAY '-' SO-RESULT(SO-INDX:SO-CASAS) '.'
+025800                SO-RESULT(8:2)
+025900        ELSE
+026000            DISPLAY SO-RESULT(SO-INDX:SO-CASAS) '.' SO-RESULT(8:2)
+026100        END-IF.
+026200    3000-EXIT.
+026300        EXIT.
+026400
+026500******************************************************************
+026600*    9000-TERMINATE - IF THE JOB RAN TO COMPLETION, WRITE AN     *
+026650*    'E' MARKER AS THE LAST CHECKPOINT RECORD SO THE NEXT RUN    *
+026660*    TREATS THIS AS A FINISHED BATCH, NOT A RESTART.  THEN CLOSE *
+026700*    THE TRANSACTION DATASET, THE AUDIT LOG, AND THE CHECKPOINT  *
+026750*    FILE.                                                       *
+026800******************************************************************
+026900    9000-TERMINATE.
+026950        IF SO-JOB-COMPLETE
+026960            PERFORM 9100-WRITE-COMPLETE THRU 9100-EXIT
+026970        END-IF.
+027000        CLOSE TRANS-FILE.
+027100        CLOSE AUDIT-LOG.
+027200        CLOSE CHKPT-FILE.
+027300    9000-EXIT.
+027400        EXIT.
+027450
+027500******************************************************************
+027550*    9100-WRITE-COMPLETE - APPEND THE COMPLETION MARKER RECORD.  *
+027600******************************************************************
+027650    9100-WRITE-COMPLETE.
+027700        MOVE 'E'       TO SO-CHKPT-TYPE.
+027750        MOVE SO-N      TO SO-CHKPT-INDEX.
+027800        MOVE SO-RESULT TO SO-CHKPT-RESULT.
+027850        WRITE SO-CHKPT-RECORD.
+027900    9100-EXIT.
+027950        EXIT.
